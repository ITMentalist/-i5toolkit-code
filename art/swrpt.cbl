@@ -0,0 +1,267 @@
+     /**
+      * This file is part of i5/OS Programmer's Toolkit.
+      *
+      * Copyright (C) 2010, 2011  Junlei Li.
+      *
+      * i5/OS Programmer's Toolkit is free software: you can
+      * redistribute it and/or modify it under the terms of the GNU
+      * General Public License as published by the Free Software
+      * Foundation, either version 3 of the License, or (at your
+      * option) any later version.
+      *
+      * i5/OS Programmer's Toolkit is distributed in the hope that it
+      * will be useful, but WITHOUT ANY WARRANTY; without even the
+      * implied warranty of MERCHANTABILITY or FITNESS FOR A
+      * PARTICULAR PURPOSE.  See the GNU General Public License for
+      * more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with i5/OS Programmer's Toolkit.  If not, see
+      * <http://www.gnu.org/licenses/>.
+      */
+
+     /**
+      * @file swrpt.cbl
+      *
+      * Companion report to UPSI.  Reads SWAUDIT and produces one
+      * summary line per job per switch, showing the final ON/OFF
+      * state of that switch for the most recent batch date recorded
+      * in the file, so operations can review the whole nightly window
+      * the morning after without opening every job's log individually.
+      *
+      * Modification history:
+      *   2026-08-08  jll  Original version.
+      *   2026-08-08  jll  Check FILE STATUS after opening SWRPTOUT
+      *                    instead of writing to it unconditionally.
+      *   2026-08-08  jll  Summarize the most recent batch date found
+      *                    in SWAUDIT instead of the wall-clock date
+      *                    the report itself happens to run on, so a
+      *                    report run the morning after a batch window
+      *                    actually shows that window instead of
+      *                    nothing.
+      */
+       ID DIVISION.
+       PROGRAM-ID. SWRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SWITCH-AUDIT-FILE ASSIGN TO SWAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SWITCH-REPORT-FILE ASSIGN TO SWRPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SWITCH-AUDIT-FILE.
+           COPY SWAUDIT.
+
+       FD  SWITCH-REPORT-FILE.
+       01  RL-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS        PIC X(02).
+       77  WS-REPORT-FILE-STATUS       PIC X(02).
+       77  WS-TARGET-DATE              PIC 9(08) VALUE 0.
+       77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       77  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+           88  WS-ABORT-REQUESTED                VALUE "Y".
+           88  WS-ABORT-NOT-REQUESTED            VALUE "N".
+       77  WS-FOUND-SWITCH             PIC X(01).
+           88  WS-ENTRY-FOUND                    VALUE "Y".
+       77  WS-FOUND-IDX                PIC 9(04).
+       77  WS-ENTRY-COUNT               PIC 9(04) VALUE 0.
+       77  WS-MAX-ENTRIES               PIC 9(04) VALUE 0040.
+       77  WS-IDX                       PIC 9(04).
+       77  WS-PRINT-LINE                PIC X(80).
+
+      * One entry per distinct job/switch combination seen in today's
+      * audit records, holding the final state for that run.
+       01  WS-JOB-SWITCH-TABLE.
+           05  WS-JS-ENTRY OCCURS 40 TIMES INDEXED BY WS-JS-IDX.
+               10  WS-JS-JOB-NAME       PIC X(10).
+               10  WS-JS-SWITCH-NUMBER  PIC 9(01).
+               10  WS-JS-SWITCH-NAME    PIC X(30).
+               10  WS-JS-FINAL-STATUS   PIC X(03).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-ABORT-NOT-REQUESTED
+               PERFORM 1500-FIND-TARGET-DATE THRU 1500-EXIT
+           END-IF
+           IF WS-ABORT-NOT-REQUESTED
+               PERFORM 2000-PROCESS-AUDIT-FILE THRU 2000-EXIT
+               PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+           END-IF
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+      ******************************************************************
+      *  1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT SWITCH-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SWAUDIT - NO REPORT PRODUCED"
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1500-FIND-TARGET-DATE
+      *  A report run the morning after a batch window needs to
+      *  summarize last night's entries, not whatever the wall clock
+      *  says today is, so this makes one pass over SWAUDIT to find
+      *  the most recent AL-AUDIT-DATE present, then reopens the file
+      *  so 2000-PROCESS-AUDIT-FILE can read it again from the start.
+      ******************************************************************
+       1500-FIND-TARGET-DATE.
+           PERFORM 1520-SCAN-ONE-RECORD THRU 1520-EXIT
+               UNTIL WS-EOF
+           CLOSE SWITCH-AUDIT-FILE
+           OPEN INPUT SWITCH-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO REOPEN SWAUDIT - NO REPORT PRODUCED"
+               SET WS-ABORT-REQUESTED TO TRUE
+           ELSE
+               MOVE "N" TO WS-EOF-SWITCH
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+       1520-SCAN-ONE-RECORD.
+           READ SWITCH-AUDIT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF AL-AUDIT-DATE > WS-TARGET-DATE
+                       MOVE AL-AUDIT-DATE TO WS-TARGET-DATE
+                   END-IF
+           END-READ.
+       1520-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-PROCESS-AUDIT-FILE
+      *  Reads every SWAUDIT record for today and rolls each job and
+      *  switch number up to its final state for the run.
+      ******************************************************************
+       2000-PROCESS-AUDIT-FILE.
+           PERFORM 2020-PROCESS-ONE-RECORD THRU 2020-EXIT
+               UNTIL WS-EOF
+           CLOSE SWITCH-AUDIT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2020-PROCESS-ONE-RECORD.
+           READ SWITCH-AUDIT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF AL-AUDIT-DATE = WS-TARGET-DATE
+                       PERFORM 2100-APPLY-RECORD THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-APPLY-RECORD
+      *  Updates (or adds) the table entry for this record's job and
+      *  switch number with its new status.
+      ******************************************************************
+       2100-APPLY-RECORD.
+           PERFORM 2110-FIND-ENTRY THRU 2110-EXIT
+           IF WS-ENTRY-FOUND
+               MOVE AL-NEW-STATUS TO WS-JS-FINAL-STATUS (WS-FOUND-IDX)
+           ELSE
+               IF WS-ENTRY-COUNT < WS-MAX-ENTRIES
+                   ADD 1 TO WS-ENTRY-COUNT
+                   MOVE AL-JOB-NAME
+                       TO WS-JS-JOB-NAME (WS-ENTRY-COUNT)
+                   MOVE AL-SWITCH-NUMBER
+                       TO WS-JS-SWITCH-NUMBER (WS-ENTRY-COUNT)
+                   MOVE AL-SWITCH-NAME
+                       TO WS-JS-SWITCH-NAME (WS-ENTRY-COUNT)
+                   MOVE AL-NEW-STATUS
+                       TO WS-JS-FINAL-STATUS (WS-ENTRY-COUNT)
+               ELSE
+                   DISPLAY "WARNING - REPORT TABLE FULL, "
+                       "SOME JOBS OMITTED FROM THIS SUMMARY"
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2110-FIND-ENTRY
+      *  Linear search of WS-JOB-SWITCH-TABLE for AL-JOB-NAME and
+      *  AL-SWITCH-NUMBER.  Returns WS-ENTRY-FOUND and WS-FOUND-IDX.
+      ******************************************************************
+       2110-FIND-ENTRY.
+           MOVE "N" TO WS-FOUND-SWITCH
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM 2120-CHECK-ONE-ENTRY THRU 2120-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-ENTRY-COUNT OR WS-ENTRY-FOUND.
+       2110-EXIT.
+           EXIT.
+
+       2120-CHECK-ONE-ENTRY.
+           IF WS-JS-JOB-NAME (WS-IDX) = AL-JOB-NAME
+               AND WS-JS-SWITCH-NUMBER (WS-IDX) = AL-SWITCH-NUMBER
+               MOVE "Y" TO WS-FOUND-SWITCH
+               MOVE WS-IDX TO WS-FOUND-IDX
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-PRINT-REPORT
+      *  Writes the daily summary, one line per job per switch.
+      ******************************************************************
+       3000-PRINT-REPORT.
+           OPEN OUTPUT SWITCH-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SWRPTOUT - NO REPORT PRODUCED"
+               GO TO 3000-EXIT
+           END-IF
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "DAILY SWITCH-STATE SUMMARY FOR " WS-TARGET-DATE
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO RL-RECORD
+           WRITE RL-RECORD
+           MOVE SPACES TO RL-RECORD
+           WRITE RL-RECORD
+           PERFORM 3010-PRINT-ONE-ENTRY THRU 3010-EXIT
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ENTRY-COUNT
+           CLOSE SWITCH-REPORT-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3010-PRINT-ONE-ENTRY.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "JOB " WS-JS-JOB-NAME (WS-IDX) " SWITCH "
+               WS-JS-SWITCH-NUMBER (WS-IDX) " ("
+               WS-JS-SWITCH-NAME (WS-IDX) ") FINAL STATE: "
+               WS-JS-FINAL-STATUS (WS-IDX)
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO RL-RECORD
+           WRITE RL-RECORD.
+       3010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-TERMINATE
+      ******************************************************************
+       9999-TERMINATE.
+           IF WS-ABORT-REQUESTED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
