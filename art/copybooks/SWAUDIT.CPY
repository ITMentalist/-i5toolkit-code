@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  SWAUDIT.CPY
+      *
+      *  One audit record is written every time a job switch actually
+      *  changes state, so a report run weeks later can show exactly
+      *  which switches were set for a given job run instead of
+      *  relying on joblog retention.
+      ******************************************************************
+       01  AL-RECORD.
+           05  AL-JOB-NAME             PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  AL-AUDIT-DATE           PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  AL-AUDIT-TIME           PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  AL-SWITCH-NUMBER        PIC 9(01).
+           05  FILLER                  PIC X(01).
+           05  AL-SWITCH-NAME          PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  AL-OLD-STATUS           PIC X(03).
+           05  FILLER                  PIC X(01).
+           05  AL-NEW-STATUS           PIC X(03).
