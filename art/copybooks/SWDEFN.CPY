@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  SWDEFN.CPY
+      *
+      *  One record per job switch (UPSI-0 thru UPSI-7), externalizing
+      *  the business name and meaning of each switch instead of
+      *  leaving it hardcoded in the program.  Loaded at the start of
+      *  UPSI's 0000-MAINLINE (2100-LOAD-SWITCH-DEFN) into
+      *  SWITCH-DEFINITION-TABLE.
+      ******************************************************************
+       01  SD-RECORD.
+           05  SD-SWITCH-NUMBER        PIC 9(01).
+           05  FILLER                  PIC X(01).
+           05  SD-SWITCH-NAME          PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  SD-SWITCH-MEANING       PIC X(50).
+           05  FILLER                  PIC X(01).
+           05  SD-PROTECTED-FLAG       PIC X(01).
+           05  FILLER                  PIC X(01).
+           05  SD-RESTART-FLAG         PIC X(01).
