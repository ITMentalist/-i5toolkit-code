@@ -0,0 +1,43 @@
+      ******************************************************************
+      *  SWNAMES.CPY
+      *
+      *  Mnemonic-names and switch-status condition-names for the
+      *  standard eight nightly-batch job switches (UPSI-0 thru
+      *  UPSI-7).  COPYed into the SPECIAL-NAMES paragraph of every
+      *  program that needs to sense or set one of these switches, so
+      *  the mnemonics stay identical across the whole job stream.
+      *
+      *      SWITCH   MNEMONIC   NIGHTLY-BATCH MEANING
+      *      UPSI-0     UUU      SKIP-VALIDATION-FLAG
+      *      UPSI-1     FFF      FORCE-REPROCESS-FLAG
+      *      UPSI-2     TTT      TEST-MODE-FLAG
+      *      UPSI-3     AAA      SKIP-ARCHIVE-FLAG (protected)
+      *      UPSI-4     PPP      FORCE-PRODUCTION-POST-FLAG (protected)
+      *      UPSI-5     DDD      DRY-RUN-MODE-FLAG
+      *      UPSI-6     RRR      RESTART-INDICATOR-FLAG
+      *      UPSI-7     NNN      SUPPRESS-NOTIFICATIONS-FLAG
+      ******************************************************************
+           UPSI-0 IS UUU
+               ON STATUS IS UUU-ON
+               OFF STATUS IS UUU-OFF
+           UPSI-1 IS FFF
+               ON STATUS IS FFF-ON
+               OFF STATUS IS FFF-OFF
+           UPSI-2 IS TTT
+               ON STATUS IS TTT-ON
+               OFF STATUS IS TTT-OFF
+           UPSI-3 IS AAA
+               ON STATUS IS AAA-ON
+               OFF STATUS IS AAA-OFF
+           UPSI-4 IS PPP
+               ON STATUS IS PPP-ON
+               OFF STATUS IS PPP-OFF
+           UPSI-5 IS DDD
+               ON STATUS IS DDD-ON
+               OFF STATUS IS DDD-OFF
+           UPSI-6 IS RRR
+               ON STATUS IS RRR-ON
+               OFF STATUS IS RRR-OFF
+           UPSI-7 IS NNN
+               ON STATUS IS NNN-ON
+               OFF STATUS IS NNN-OFF.
