@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  SWPARM.CPY
+      *
+      *  Parameter block for the UPSI callable switch service.  COPYed
+      *  into the LINKAGE SECTION of UPSI (the CALLed module) and into
+      *  the WORKING-STORAGE SECTION of any driver, such as UPSIRUN,
+      *  that builds one to pass on a CALL.  LK-JOB-NAME identifies
+      *  the calling job for the audit trail and status file; it is
+      *  ignored for a standalone (LK-FUNCTION-STANDALONE) invocation,
+      *  which is always attributed to the UPSI job itself.
+      ******************************************************************
+       01  LK-SWITCH-PARM.
+           05  LK-FUNCTION-CODE        PIC X(01).
+               88  LK-FUNCTION-STANDALONE      VALUE SPACE.
+               88  LK-FUNCTION-QUERY           VALUE "Q".
+               88  LK-FUNCTION-SET             VALUE "S".
+           05  LK-JOB-NAME             PIC X(10).
+           05  LK-SWITCH-NUMBER        PIC 9(01).
+           05  LK-REQUESTED-STATUS     PIC X(03).
+           05  LK-CURRENT-STATUS       PIC X(03).
+           05  LK-RETURN-CODE          PIC 9(02).
