@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  SWSTAT.CPY
+      *
+      *  Current state of all eight job switches, rewritten after
+      *  every switch change so the scheduler and later job steps can
+      *  branch on switch state without screen-scraping the joblog.
+      ******************************************************************
+       01  SS-RECORD.
+           05  SS-JOB-NAME             PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  SS-STATUS-DATE          PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  SS-STATUS-TIME          PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  SS-SWITCH-STATE OCCURS 8 TIMES        PIC X(03).
