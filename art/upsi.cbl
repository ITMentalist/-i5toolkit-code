@@ -23,7 +23,52 @@
      /**
       * @file upsi.cbl
       *
-      * Example of accessing job switches (UPSI switches) in COBOL.
+      * Job-switch control panel for the nightly batch stream.  CALLed
+      * from UPSIRUN (the job-step driver that reproduces the historic
+      * behavior: flip job switch 0 and stop) or from any other
+      * program in the job stream that wants to query or set one of
+      * the eight switches in-line.
+      *
+      * Modification history:
+      *   2011-xx-xx  jll  Original single-switch example (UPSI-0/UUU).
+      *   2026-08-08  jll  Expose all eight UPSI switches with named
+      *                    mnemonics tied to specific nightly-batch
+      *                    decisions, so other jobs can drive them
+      *                    from the scheduler instead of copying this
+      *                    program for every new flag.
+      *   2026-08-08  jll  Record every switch flip to SWAUDIT so a
+      *                    report run later can show which switches
+      *                    were set for a given job run.
+      *   2026-08-08  jll  Added a real LINKAGE SECTION interface so
+      *                    driver programs can CALL UPSI to query or
+      *                    set a switch in-line instead of submitting
+      *                    a separate CHGJOB/SBMJOB SWS job.
+      *   2026-08-08  jll  Status-file refresh and the protected-
+      *                    switch check now sense switches through
+      *                    WORKING-STORAGE instead of LK-SWITCH-NUMBER,
+      *                    so they stop clobbering the caller's own
+      *                    LINKAGE SECTION parameter across repeated
+      *                    CALLs.  An unrecognized LK-FUNCTION-CODE now
+      *                    GOBACKs with LK-RETURN-CODE 90 instead of
+      *                    falling into the job-step STOP RUN.  The
+      *                    callable SET path now runs the same
+      *                    combination check as the job-step path and
+      *                    backs out the switch if it would leave a
+      *                    bad combination in effect.
+      *   2026-08-08  jll  A PROCEDURE DIVISION with a USING clause
+      *                    cannot be run as a standalone job step, so
+      *                    the historic flip-and-stop entry point moved
+      *                    out to a new driver, UPSIRUN, which CALLs
+      *                    this module the same way any other program
+      *                    in the stream does.  UPSI itself is now
+      *                    always GOBACKed to, never STOP RUN.  Added
+      *                    LK-JOB-NAME (SWPARM.CPY) so the audit log
+      *                    and status file record the caller's own job
+      *                    name instead of a literal "UPSI" for every
+      *                    CALLed query or set.  The audit and status
+      *                    writes now clear FILLER before populating a
+      *                    record and check FILE STATUS after the
+      *                    WRITE, not just after the OPEN.
       */
        ID DIVISION.
        PROGRAM-ID. UPSI.
@@ -31,25 +76,604 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-      * Define a mnemonic-name to be associated with job switch 1
-            UPSI-0 IS UUU
-      * Define switch-status conditions for job switch 1
-                ON STATUS IS UUU-ON
-                OFF STATUS IS UUU-OFF.
+           COPY SWNAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SWITCH-AUDIT-FILE ASSIGN TO SWAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SWITCH-DEFN-FILE ASSIGN TO SWDEFNS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEFN-FILE-STATUS.
+           SELECT SWITCH-STATUS-FILE ASSIGN TO SWSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SWITCH-AUDIT-FILE.
+           COPY SWAUDIT.
+
+       FD  SWITCH-DEFN-FILE.
+           COPY SWDEFN.
+
+       FD  SWITCH-STATUS-FILE.
+           COPY SWSTAT.
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS        PIC X(02).
+       77  WS-DEFN-FILE-STATUS         PIC X(02).
+       77  WS-STAT-FILE-STATUS         PIC X(02).
+       77  WS-JOB-NAME                 PIC X(10).
+       77  WS-CURRENT-DATE             PIC 9(08).
+       77  WS-CURRENT-TIME             PIC 9(08).
+       77  WS-OLD-STATUS               PIC X(03).
+       77  WS-NEW-STATUS               PIC X(03).
+       77  WS-SWITCH-STATUS-WORK       PIC X(03).
+       77  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+           88  WS-ABORT-REQUESTED               VALUE "Y".
+           88  WS-ABORT-NOT-REQUESTED           VALUE "N".
+       77  WS-DEFN-LOADED-SWITCH       PIC X(01) VALUE "N".
+           88  WS-DEFN-ALREADY-LOADED           VALUE "Y".
+       77  WS-DEFN-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-DEFN-EOF                      VALUE "Y".
+       77  WS-SUB                      PIC 9(01).
+       77  WS-OPERATOR-REPLY           PIC X(01).
+       77  WS-SENSE-SWITCH-NUMBER      PIC 9(01).
+       77  WS-SENSE-INVALID-SWITCH     PIC X(01) VALUE "N".
+           88  WS-SENSE-IS-INVALID              VALUE "Y".
+       77  WS-APPLY-STATUS             PIC X(03).
+
+      * Business name and meaning of each of the eight job switches,
+      * loaded from SWDEFNS at the start of the run (see 2100-
+      * LOAD-SWITCH-DEFN); falls back to the built-in defaults in
+      * 2150-LOAD-DEFAULT-DEFN if that file is not available.
+       01  SWITCH-DEFINITION-TABLE.
+           05  SDT-ENTRY OCCURS 8 TIMES INDEXED BY SDT-IDX.
+               10  SDT-SWITCH-NUMBER    PIC 9(01).
+               10  SDT-SWITCH-NAME      PIC X(30).
+               10  SDT-SWITCH-MEANING   PIC X(50).
+               10  SDT-PROTECTED-FLAG   PIC X(01).
+                   88  SDT-PROTECTED             VALUE "Y".
+               10  SDT-RESTART-FLAG     PIC X(01).
+                   88  SDT-IS-RESTART-SWITCH     VALUE "Y".
 
        LINKAGE SECTION.
+           COPY SWPARM.
+
+       PROCEDURE DIVISION USING LK-SWITCH-PARM.
+       0000-MAINLINE.
+           PERFORM 0100-RESOLVE-JOB-NAME THRU 0100-EXIT
+           PERFORM 2100-LOAD-SWITCH-DEFN THRU 2100-EXIT
+           EVALUATE TRUE
+               WHEN LK-FUNCTION-QUERY
+                   PERFORM 4000-QUERY-SWITCH THRU 4000-EXIT
+               WHEN LK-FUNCTION-SET
+                   PERFORM 5000-SET-SWITCH THRU 5000-EXIT
+               WHEN LK-FUNCTION-STANDALONE
+                   PERFORM 2000-STANDALONE-RUN THRU 2000-EXIT
+               WHEN OTHER
+                   MOVE SPACES TO LK-CURRENT-STATUS
+                   MOVE 90 TO LK-RETURN-CODE
+                   DISPLAY "UPSI CALLED WITH AN INVALID FUNCTION CODE "
+                       "- NO ACTION TAKEN"
+           END-EVALUATE
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
 
-       PROCEDURE DIVISION.
-       MAIN-PROGRAM.
-      * Reverse the current setting of job switch 1
-           IF UUU-ON THEN
-               DISPLAY "JOB SWITCH 1 IS ON"
-               SET UUU TO OFF
+      ******************************************************************
+      *  0100-RESOLVE-JOB-NAME
+      *  A standalone invocation (from UPSIRUN) is always the UPSI job
+      *  itself; a QUERY or SET CALL is attributed to whatever job name
+      *  the caller supplied in LK-JOB-NAME, defaulting to "UNKNOWN" if
+      *  the caller left it blank.
+      ******************************************************************
+       0100-RESOLVE-JOB-NAME.
+           IF LK-FUNCTION-STANDALONE
+               MOVE "UPSI" TO WS-JOB-NAME
            ELSE
-               DISPLAY "JOB SWITCH 1 IS OFF"
-               SET UUU TO ON
+               IF LK-JOB-NAME = SPACES
+                   MOVE "UNKNOWN" TO WS-JOB-NAME
+               ELSE
+                   MOVE LK-JOB-NAME TO WS-JOB-NAME
+               END-IF
            END-IF.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-STANDALONE-RUN
+      *  Historic job-step behavior: reverse job switch 0 (UUU) and
+      *  stop.  If the dry-run switch (UPSI-5/DDD) is on, the effect
+      *  is only DISPLAYed - the live job switch is left untouched and
+      *  nothing is written to the audit file.  If the restart
+      *  indicator (UPSI-6/RRR) is on, this run is a resubmission of a
+      *  failed run and the flip already applied the first time is
+      *  skipped so the switch state does not drift between the
+      *  original run and the restart.
+      ******************************************************************
+       2000-STANDALONE-RUN.
+           IF RRR-ON
+               DISPLAY SDT-SWITCH-NAME (7) " IS ON"
+               DISPLAY "THIS IS A RESTART - SWITCH FLIP ALREADY "
+                   "APPLIED IN THE FAILED RUN IS BEING SKIPPED"
+           ELSE
+               PERFORM 2300-FLIP-DEFAULT-SWITCH THRU 2300-EXIT
+           END-IF
+           PERFORM 2400-VALIDATE-COMBINATIONS THRU 2400-EXIT
+           PERFORM 2500-CONFIRM-PROTECTED-SWITCHES THRU 2500-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2300-FLIP-DEFAULT-SWITCH
+      *  Reverses job switch 0 (UUU), honoring dry-run mode.
+      ******************************************************************
+       2300-FLIP-DEFAULT-SWITCH.
+           IF UUU-ON
+               MOVE "ON " TO WS-OLD-STATUS
+               MOVE "OFF" TO WS-NEW-STATUS
+           ELSE
+               MOVE "OFF" TO WS-OLD-STATUS
+               MOVE "ON " TO WS-NEW-STATUS
+           END-IF
+           IF DDD-ON
+               DISPLAY "*** DRY RUN - NOTHING WILL ACTUALLY CHANGE ***"
+               DISPLAY SDT-SWITCH-NAME (1) " IS CURRENTLY "
+                   WS-OLD-STATUS
+               DISPLAY "DRY RUN WOULD SET IT TO " WS-NEW-STATUS
+           ELSE
+               DISPLAY SDT-SWITCH-NAME (1) " IS " WS-OLD-STATUS
+               IF UUU-ON
+                   SET UUU TO OFF
+               ELSE
+                   SET UUU TO ON
+               END-IF
+               DISPLAY SDT-SWITCH-NAME (1) " CHANGED TO "
+                   WS-NEW-STATUS
+               MOVE 0 TO AL-SWITCH-NUMBER
+               MOVE SDT-SWITCH-NAME (1) TO AL-SWITCH-NAME
+               PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+               PERFORM 2600-WRITE-STATUS-FILE THRU 2600-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2600-WRITE-STATUS-FILE
+      *  Rewrites SWSTAT with the current state of all eight switches,
+      *  so the scheduler and later job steps can branch on switch
+      *  state without reading the joblog.
+      ******************************************************************
+       2600-WRITE-STATUS-FILE.
+           MOVE SPACES TO SS-RECORD
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-JOB-NAME TO SS-JOB-NAME
+           MOVE WS-CURRENT-DATE TO SS-STATUS-DATE
+           MOVE WS-CURRENT-TIME TO SS-STATUS-TIME
+           MOVE 1 TO WS-SUB
+           PERFORM 2610-COLLECT-ONE-STATE THRU 2610-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8
+           OPEN OUTPUT SWITCH-STATUS-FILE
+           IF WS-STAT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING - UNABLE TO OPEN SWSTAT, FILE STATUS "
+                   WS-STAT-FILE-STATUS
+               GO TO 2600-EXIT
+           END-IF
+           WRITE SS-RECORD
+           IF WS-STAT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING - UNABLE TO WRITE SWSTAT, FILE STATUS "
+                   WS-STAT-FILE-STATUS
+           END-IF
+           CLOSE SWITCH-STATUS-FILE.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2610-COLLECT-ONE-STATE
+      *  Senses one switch (WS-SUB - 1) into SS-SWITCH-STATE(WS-SUB).
+      *  Uses WS-SENSE-SWITCH-NUMBER rather than LK-SWITCH-NUMBER so
+      *  this status-file refresh never overwrites the LINKAGE SECTION
+      *  parameter a driver program passed in on a CALL.
+      ******************************************************************
+       2610-COLLECT-ONE-STATE.
+           COMPUTE WS-SENSE-SWITCH-NUMBER = WS-SUB - 1
+           PERFORM 4150-SENSE-SWITCH THRU 4150-EXIT
+           MOVE WS-SWITCH-STATUS-WORK TO SS-SWITCH-STATE (WS-SUB).
+       2610-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-LOAD-SWITCH-DEFN
+      *  Loads SWITCH-DEFINITION-TABLE from SWDEFNS once per run.  If
+      *  the file cannot be opened, falls back to the built-in
+      *  defaults so the job still runs.
+      ******************************************************************
+       2100-LOAD-SWITCH-DEFN.
+           IF WS-DEFN-ALREADY-LOADED
+               GO TO 2100-EXIT
+           END-IF
+           OPEN INPUT SWITCH-DEFN-FILE
+           IF WS-DEFN-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING - SWDEFNS NOT AVAILABLE, "
+                   "USING DEFAULT SWITCH DEFINITIONS"
+               PERFORM 2150-LOAD-DEFAULT-DEFN THRU 2150-EXIT
+           ELSE
+               MOVE 1 TO WS-SUB
+               PERFORM 2110-READ-ONE-DEFN THRU 2110-EXIT
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 8 OR WS-DEFN-EOF
+               CLOSE SWITCH-DEFN-FILE
+           END-IF
+           SET WS-DEFN-ALREADY-LOADED TO TRUE.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2110-READ-ONE-DEFN
+      *  Reads one switch-definition record into table entry WS-SUB.
+      ******************************************************************
+       2110-READ-ONE-DEFN.
+           READ SWITCH-DEFN-FILE
+               AT END
+                   SET WS-DEFN-EOF TO TRUE
+               NOT AT END
+                   MOVE SD-SWITCH-NUMBER TO SDT-SWITCH-NUMBER (WS-SUB)
+                   MOVE SD-SWITCH-NAME TO SDT-SWITCH-NAME (WS-SUB)
+                   MOVE SD-SWITCH-MEANING TO SDT-SWITCH-MEANING (WS-SUB)
+                   MOVE SD-PROTECTED-FLAG TO SDT-PROTECTED-FLAG (WS-SUB)
+                   MOVE SD-RESTART-FLAG TO SDT-RESTART-FLAG (WS-SUB)
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2150-LOAD-DEFAULT-DEFN
+      *  Built-in fallback switch definitions, used only when SWDEFNS
+      *  cannot be opened.
+      ******************************************************************
+       2150-LOAD-DEFAULT-DEFN.
+           MOVE 0 TO SDT-SWITCH-NUMBER (1)
+           MOVE "SKIP-VALIDATION-FLAG" TO SDT-SWITCH-NAME (1)
+           MOVE "Bypasses record-level edits for this run"
+               TO SDT-SWITCH-MEANING (1)
+           MOVE "N" TO SDT-PROTECTED-FLAG (1)
+           MOVE "N" TO SDT-RESTART-FLAG (1)
+           MOVE 1 TO SDT-SWITCH-NUMBER (2)
+           MOVE "FORCE-REPROCESS-FLAG" TO SDT-SWITCH-NAME (2)
+           MOVE "Reprocesses input already marked complete"
+               TO SDT-SWITCH-MEANING (2)
+           MOVE "N" TO SDT-PROTECTED-FLAG (2)
+           MOVE "N" TO SDT-RESTART-FLAG (2)
+           MOVE 2 TO SDT-SWITCH-NUMBER (3)
+           MOVE "TEST-MODE-FLAG" TO SDT-SWITCH-NAME (3)
+           MOVE "Directs output to the test library, not production"
+               TO SDT-SWITCH-MEANING (3)
+           MOVE "N" TO SDT-PROTECTED-FLAG (3)
+           MOVE "N" TO SDT-RESTART-FLAG (3)
+           MOVE 3 TO SDT-SWITCH-NUMBER (4)
+           MOVE "SKIP-ARCHIVE-FLAG" TO SDT-SWITCH-NAME (4)
+           MOVE "Bypasses the end-of-job archive step"
+               TO SDT-SWITCH-MEANING (4)
+           MOVE "Y" TO SDT-PROTECTED-FLAG (4)
+           MOVE "N" TO SDT-RESTART-FLAG (4)
+           MOVE 4 TO SDT-SWITCH-NUMBER (5)
+           MOVE "FORCE-PRODUCTION-POST-FLAG" TO SDT-SWITCH-NAME (5)
+           MOVE "Posts totals to production regardless of test mode"
+               TO SDT-SWITCH-MEANING (5)
+           MOVE "Y" TO SDT-PROTECTED-FLAG (5)
+           MOVE "N" TO SDT-RESTART-FLAG (5)
+           MOVE 5 TO SDT-SWITCH-NUMBER (6)
+           MOVE "DRY-RUN-MODE-FLAG" TO SDT-SWITCH-NAME (6)
+           MOVE "Previews switch changes without applying them"
+               TO SDT-SWITCH-MEANING (6)
+           MOVE "N" TO SDT-PROTECTED-FLAG (6)
+           MOVE "N" TO SDT-RESTART-FLAG (6)
+           MOVE 6 TO SDT-SWITCH-NUMBER (7)
+           MOVE "RESTART-INDICATOR-FLAG" TO SDT-SWITCH-NAME (7)
+           MOVE "Marks this run as a restart of a failed run"
+               TO SDT-SWITCH-MEANING (7)
+           MOVE "N" TO SDT-PROTECTED-FLAG (7)
+           MOVE "Y" TO SDT-RESTART-FLAG (7)
+           MOVE 7 TO SDT-SWITCH-NUMBER (8)
+           MOVE "SUPPRESS-NOTIFICATIONS-FLAG" TO SDT-SWITCH-NAME (8)
+           MOVE "Suppresses end-of-job operator notifications"
+               TO SDT-SWITCH-MEANING (8)
+           MOVE "N" TO SDT-PROTECTED-FLAG (8)
+           MOVE "N" TO SDT-RESTART-FLAG (8).
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2400-VALIDATE-COMBINATIONS
+      *  Checks the final state of all eight switches for known-bad
+      *  combinations before the job is allowed to end, so a bad
+      *  combination does not ride into production output.  Sets
+      *  WS-ABORT-SWITCH when a bad combination is found; 9999-
+      *  TERMINATE turns that into a non-zero return code.
+      ******************************************************************
+       2400-VALIDATE-COMBINATIONS.
+           IF TTT-ON AND PPP-ON
+               DISPLAY "*** INVALID SWITCH COMBINATION DETECTED ***"
+               DISPLAY SDT-SWITCH-NAME (3) " AND "
+                   SDT-SWITCH-NAME (5) " CANNOT BOTH BE ON"
+               DISPLAY "CORRECT THE SWS SETTING AND RESUBMIT THIS JOB"
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2500-CONFIRM-PROTECTED-SWITCHES
+      *  For every switch marked protected in SWITCH-DEFINITION-TABLE
+      *  that is ON at the end of this run, requires an operator
+      *  confirmation before the job is allowed to end successfully -
+      *  an accidental SWS value on a protected switch has cost a
+      *  full batch-window rerun before.
+      ******************************************************************
+       2500-CONFIRM-PROTECTED-SWITCHES.
+           IF WS-ABORT-NOT-REQUESTED
+               MOVE 1 TO WS-SUB
+               PERFORM 2510-CHECK-ONE-PROTECTED THRU 2510-EXIT
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 8 OR WS-ABORT-REQUESTED
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2510-CHECK-ONE-PROTECTED.
+           IF SDT-PROTECTED (WS-SUB)
+               COMPUTE WS-SENSE-SWITCH-NUMBER = WS-SUB - 1
+               PERFORM 4150-SENSE-SWITCH THRU 4150-EXIT
+               IF WS-SWITCH-STATUS-WORK = "ON "
+                   DISPLAY "*** " SDT-SWITCH-NAME (WS-SUB)
+                       " IS PROTECTED AND IS ON ***"
+                   DISPLAY "MEANING: " SDT-SWITCH-MEANING (WS-SUB)
+                   DISPLAY "ENTER Y TO CONFIRM, ANY OTHER VALUE TO "
+                       "ABORT THIS RUN"
+                   ACCEPT WS-OPERATOR-REPLY
+                   IF WS-OPERATOR-REPLY NOT = "Y"
+                       DISPLAY "OPERATOR DID NOT CONFIRM - ABORTING"
+                       SET WS-ABORT-REQUESTED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-WRITE-AUDIT-RECORD
+      *  Appends one record to SWAUDIT for the switch named by
+      *  AL-SWITCH-NUMBER/AL-SWITCH-NAME below, using WS-OLD-STATUS
+      *  and WS-NEW-STATUS as set by the caller.
+      ******************************************************************
+       3000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AL-RECORD
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-JOB-NAME TO AL-JOB-NAME
+           MOVE WS-CURRENT-DATE TO AL-AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AL-AUDIT-TIME
+           MOVE WS-OLD-STATUS TO AL-OLD-STATUS
+           MOVE WS-NEW-STATUS TO AL-NEW-STATUS
+           OPEN EXTEND SWITCH-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT SWITCH-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING - UNABLE TO OPEN SWAUDIT, FILE STATUS "
+                   WS-AUDIT-FILE-STATUS
+               GO TO 3000-EXIT
+           END-IF
+           WRITE AL-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING - UNABLE TO WRITE SWAUDIT, FILE STATUS "
+                   WS-AUDIT-FILE-STATUS
+           END-IF
+           CLOSE SWITCH-AUDIT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4000-QUERY-SWITCH
+      *  Callable service: return the current ON/OFF status of the
+      *  switch named in LK-SWITCH-NUMBER without changing it.
+      ******************************************************************
+       4000-QUERY-SWITCH.
+           PERFORM 4100-GET-SWITCH-STATUS THRU 4100-EXIT
+           MOVE WS-SWITCH-STATUS-WORK TO LK-CURRENT-STATUS.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4100-GET-SWITCH-STATUS
+      *  Common helper: sense the switch named in LK-SWITCH-NUMBER
+      *  into WS-SWITCH-STATUS-WORK.  Sets LK-RETURN-CODE to 08 if
+      *  LK-SWITCH-NUMBER is not a valid switch number (0-7).  The
+      *  actual sensing is done by 4150-SENSE-SWITCH against a
+      *  WORKING-STORAGE switch number so callers that only need to
+      *  sense a switch internally (the status-file refresh) never
+      *  have to route through the LINKAGE SECTION to do it.
+      ******************************************************************
+       4100-GET-SWITCH-STATUS.
+           MOVE LK-SWITCH-NUMBER TO WS-SENSE-SWITCH-NUMBER
+           PERFORM 4150-SENSE-SWITCH THRU 4150-EXIT
+           IF WS-SENSE-IS-INVALID
+               MOVE 8 TO LK-RETURN-CODE
+           ELSE
+               MOVE 0 TO LK-RETURN-CODE
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4150-SENSE-SWITCH
+      *  Senses the switch named in WS-SENSE-SWITCH-NUMBER into
+      *  WS-SWITCH-STATUS-WORK, setting WS-SENSE-INVALID-SWITCH when
+      *  it is not a valid switch number (0-7).  Touches no LINKAGE
+      *  SECTION item, so it is safe to call from the status-file
+      *  refresh loop and the protected-switch check as well as from
+      *  4100-GET-SWITCH-STATUS.
+      ******************************************************************
+       4150-SENSE-SWITCH.
+           MOVE "N" TO WS-SENSE-INVALID-SWITCH
+           EVALUATE WS-SENSE-SWITCH-NUMBER
+               WHEN 0
+                   IF UUU-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 1
+                   IF FFF-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 2
+                   IF TTT-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 3
+                   IF AAA-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 4
+                   IF PPP-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 5
+                   IF DDD-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 6
+                   IF RRR-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN 7
+                   IF NNN-ON
+                       MOVE "ON " TO WS-SWITCH-STATUS-WORK
+                   ELSE
+                       MOVE "OFF" TO WS-SWITCH-STATUS-WORK
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACES TO WS-SWITCH-STATUS-WORK
+                   MOVE "Y" TO WS-SENSE-INVALID-SWITCH
+           END-EVALUATE.
+       4150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5000-SET-SWITCH
+      *  Callable service: set the switch named in LK-SWITCH-NUMBER to
+      *  LK-REQUESTED-STATUS, return the prior status in
+      *  LK-CURRENT-STATUS, and record the change in SWAUDIT.  Refused
+      *  (LK-RETURN-CODE 12) if the switch is protected and being
+      *  turned on, or if the change would leave the job in one of the
+      *  known-bad switch combinations checked by
+      *  2400-VALIDATE-COMBINATIONS - in the latter case the switch is
+      *  restored to its prior value before returning.
+      ******************************************************************
+       5000-SET-SWITCH.
+           PERFORM 4100-GET-SWITCH-STATUS THRU 4100-EXIT
+           IF LK-RETURN-CODE = 8
+               MOVE SPACES TO LK-CURRENT-STATUS
+               GO TO 5000-EXIT
+           END-IF
+           IF SDT-PROTECTED (LK-SWITCH-NUMBER + 1)
+               AND LK-REQUESTED-STATUS = "ON "
+               MOVE WS-SWITCH-STATUS-WORK TO LK-CURRENT-STATUS
+               MOVE 12 TO LK-RETURN-CODE
+               DISPLAY SDT-SWITCH-NAME (LK-SWITCH-NUMBER + 1)
+                   " IS PROTECTED - MUST BE SET VIA THE UPSIRUN JOB "
+                   "STEP SO AN OPERATOR CAN CONFIRM IT"
+               GO TO 5000-EXIT
+           END-IF
+           MOVE WS-SWITCH-STATUS-WORK TO LK-CURRENT-STATUS
+           MOVE WS-SWITCH-STATUS-WORK TO WS-OLD-STATUS
+           MOVE LK-REQUESTED-STATUS TO WS-NEW-STATUS
+           MOVE LK-REQUESTED-STATUS TO WS-APPLY-STATUS
+           PERFORM 5100-APPLY-SWITCH-VALUE THRU 5100-EXIT
+           PERFORM 2400-VALIDATE-COMBINATIONS THRU 2400-EXIT
+           IF WS-ABORT-REQUESTED
+               SET WS-ABORT-NOT-REQUESTED TO TRUE
+               MOVE WS-OLD-STATUS TO WS-APPLY-STATUS
+               PERFORM 5100-APPLY-SWITCH-VALUE THRU 5100-EXIT
+               MOVE WS-OLD-STATUS TO LK-CURRENT-STATUS
+               MOVE 12 TO LK-RETURN-CODE
+               DISPLAY "SET REFUSED - WOULD LEAVE AN INVALID SWITCH "
+                   "COMBINATION IN EFFECT"
+               GO TO 5000-EXIT
+           END-IF
+           MOVE SDT-SWITCH-NAME (LK-SWITCH-NUMBER + 1)
+               TO AL-SWITCH-NAME
+           MOVE LK-SWITCH-NUMBER TO AL-SWITCH-NUMBER
+           PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+           PERFORM 2600-WRITE-STATUS-FILE THRU 2600-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5100-APPLY-SWITCH-VALUE
+      *  Sets the switch named in LK-SWITCH-NUMBER to WS-APPLY-STATUS.
+      *  Shared by 5000-SET-SWITCH for both applying the requested
+      *  change and, if 2400-VALIDATE-COMBINATIONS then rejects it,
+      *  restoring the switch's prior value.
+      ******************************************************************
+       5100-APPLY-SWITCH-VALUE.
+           EVALUATE LK-SWITCH-NUMBER
+               WHEN 0
+                   IF WS-APPLY-STATUS = "ON " SET UUU TO ON
+                   ELSE SET UUU TO OFF END-IF
+               WHEN 1
+                   IF WS-APPLY-STATUS = "ON " SET FFF TO ON
+                   ELSE SET FFF TO OFF END-IF
+               WHEN 2
+                   IF WS-APPLY-STATUS = "ON " SET TTT TO ON
+                   ELSE SET TTT TO OFF END-IF
+               WHEN 3
+                   IF WS-APPLY-STATUS = "ON " SET AAA TO ON
+                   ELSE SET AAA TO OFF END-IF
+               WHEN 4
+                   IF WS-APPLY-STATUS = "ON " SET PPP TO ON
+                   ELSE SET PPP TO OFF END-IF
+               WHEN 5
+                   IF WS-APPLY-STATUS = "ON " SET DDD TO ON
+                   ELSE SET DDD TO OFF END-IF
+               WHEN 6
+                   IF WS-APPLY-STATUS = "ON " SET RRR TO ON
+                   ELSE SET RRR TO OFF END-IF
+               WHEN 7
+                   IF WS-APPLY-STATUS = "ON " SET NNN TO ON
+                   ELSE SET NNN TO OFF END-IF
+           END-EVALUATE.
+       5100-EXIT.
+           EXIT.
 
-       SEE-YOU.
-           STOP RUN.
+      ******************************************************************
+      *  9999-TERMINATE
+      *  UPSI is only ever reached by a CALL - UPSIRUN CALLs it for
+      *  the historic standalone flip, and any other program in the
+      *  stream CALLs it to query or set a switch - so this always
+      *  GOBACKs.  RETURN-CODE is a run-unit-wide special register, so
+      *  setting it here still lets UPSIRUN's own STOP RUN carry the
+      *  16 back to the scheduler for the standalone case.
+      ******************************************************************
+       9999-TERMINATE.
+           IF WS-ABORT-REQUESTED
+               MOVE 16 TO RETURN-CODE
+               DISPLAY "UPSI ENDING WITH RETURN CODE 16"
+           END-IF
+           GOBACK.
+       9999-EXIT.
+           EXIT.
