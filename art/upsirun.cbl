@@ -0,0 +1,64 @@
+     /**
+      * This file is part of i5/OS Programmer's Toolkit.
+      *
+      * Copyright (C) 2010, 2011  Junlei Li.
+      *
+      * i5/OS Programmer's Toolkit is free software: you can
+      * redistribute it and/or modify it under the terms of the GNU
+      * General Public License as published by the Free Software
+      * Foundation, either version 3 of the License, or (at your
+      * option) any later version.
+      *
+      * i5/OS Programmer's Toolkit is distributed in the hope that it
+      * will be useful, but WITHOUT ANY WARRANTY; without even the
+      * implied warranty of MERCHANTABILITY or FITNESS FOR A
+      * PARTICULAR PURPOSE.  See the GNU General Public License for
+      * more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with i5/OS Programmer's Toolkit.  If not, see
+      * <http://www.gnu.org/licenses/>.
+      */
+
+     /**
+      * @file upsirun.cbl
+      *
+      * Job-step driver for UPSI.  A PROCEDURE DIVISION with a USING
+      * clause, like UPSI's, cannot be run as a standalone job step -
+      * only CALLed as a module - so this is the actual program the
+      * scheduler adds as the job step: it builds a standalone
+      * LK-SWITCH-PARM and CALLs UPSI the same way any other program
+      * in the stream does, then ends with whatever RETURN-CODE UPSI
+      * left behind.
+      *
+      * Modification history:
+      *   2026-08-08  jll  Original version, split out of UPSI so the
+      *                    LINKAGE-bearing module could stay CALLable
+      *                    without breaking its use as a job step.
+      */
+       ID DIVISION.
+       PROGRAM-ID. UPSIRUN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY SWPARM.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INVOKE-SWITCH-SERVICE THRU 1000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INVOKE-SWITCH-SERVICE
+      *  Builds a standalone LK-SWITCH-PARM (LK-JOB-NAME is not used
+      *  for a standalone CALL - UPSI attributes it to itself) and
+      *  CALLs UPSI to flip job switch 0 the historic way.
+      ******************************************************************
+       1000-INVOKE-SWITCH-SERVICE.
+           INITIALIZE LK-SWITCH-PARM
+           SET LK-FUNCTION-STANDALONE TO TRUE
+           CALL "UPSI" USING LK-SWITCH-PARM.
+       1000-EXIT.
+           EXIT.
